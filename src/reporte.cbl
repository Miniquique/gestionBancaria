@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-CUENTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO ASSIGN TO '../data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO
+               FILE STATUS IS WK-ESTADO-FICHERO.
+           SELECT FICHERO-REPORTE ASSIGN TO '../data/ESTADO_CUENTAS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHERO-CLI ASSIGN TO '../data/CLIENTES.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS WK-ESTADO-CLI.
+       DATA DIVISION.
+           FILE SECTION.
+           FD FICHERO.
+           01 REGISTRO.
+           COPY "cuentareg.cpy"
+               REPLACING ==CLIENTE-ID== BY ==CLIENTE-ID-CTA==.
+           FD FICHERO-REPORTE.
+           01 LINEA-REPORTE PIC X(80).
+           FD FICHERO-CLI.
+           01 REGISTRO-CLIENTE.
+           COPY "clientereg.cpy".
+           WORKING-STORAGE SECTION.
+           01 WK-FIN-FICHERO PIC X VALUE 'N'.
+           01 WK-PAUSA PIC X.
+           01 WK-ESTADO-CLI PIC XX VALUE '00'.
+           01 WK-ESTADO-FICHERO PIC XX VALUE '00'.
+           01 WK-TOTAL-CUENTAS PIC 9(6) VALUE ZERO.
+           01 WK-TOTAL-SALDOS PIC 9(9)V99 VALUE ZERO.
+           01 LINEA-ENCABEZADO.
+               05 FILLER PIC X(8) VALUE 'CUENTA'.
+               05 FILLER PIC X(52) VALUE 'CLIENTE'.
+               05 FILLER PIC X(20) VALUE 'SALDO'.
+           01 LINEA-DETALLE.
+               05 LD-NUMERO PIC Z(5)9.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-NOMBRE PIC X(50).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 LD-SALDO PIC Z(6)9.99.
+           01 LINEA-TOTAL.
+               05 FILLER PIC X(60) VALUE 'TOTAL CUENTAS ABIERTAS:'.
+               05 LT-TOTAL-CUENTAS PIC Z(5)9.
+           01 LINEA-TOTAL-SALDO.
+               05 FILLER PIC X(60) VALUE 'SUMA DE SALDOS:'.
+               05 LT-TOTAL-SALDOS PIC Z(8)9.99.
+       PROCEDURE DIVISION.
+       PERFORM GENERAR-REPORTE.
+       GOBACK.
+       GENERAR-REPORTE.
+         MOVE 'N' TO WK-FIN-FICHERO.
+         MOVE ZERO TO WK-TOTAL-CUENTAS.
+         MOVE ZERO TO WK-TOTAL-SALDOS.
+         OPEN INPUT FICHERO.
+         IF WK-ESTADO-FICHERO = '35'
+             DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+         ELSE
+           OPEN INPUT FICHERO-CLI
+           OPEN OUTPUT FICHERO-REPORTE
+           MOVE LINEA-ENCABEZADO TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           DISPLAY LINEA-ENCABEZADO
+           PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                READ FICHERO
+                    AT END
+                        MOVE 'S' TO WK-FIN-FICHERO
+                    NOT AT END
+                       IF ESTADO NOT = 'C'
+                         MOVE NUMERO TO LD-NUMERO
+                         MOVE CLIENTE-ID-CTA TO CLIENTE-ID
+                         IF WK-ESTADO-CLI = '00'
+                             READ FICHERO-CLI
+                                 INVALID KEY
+                                     MOVE 'CLIENTE DESCONOCIDO'
+                                         TO CLIENTE-NOMBRE
+                             END-READ
+                         ELSE
+                             MOVE 'CLIENTE DESCONOCIDO'
+                                 TO CLIENTE-NOMBRE
+                         END-IF
+                         MOVE CLIENTE-NOMBRE TO LD-NOMBRE
+                         MOVE SALDO TO LD-SALDO
+                         MOVE LINEA-DETALLE TO LINEA-REPORTE
+                         WRITE LINEA-REPORTE
+                         DISPLAY LINEA-DETALLE
+                         ADD 1 TO WK-TOTAL-CUENTAS
+                         ADD SALDO TO WK-TOTAL-SALDOS
+                       END-IF
+                END-READ
+              END-PERFORM
+           MOVE WK-TOTAL-CUENTAS TO LT-TOTAL-CUENTAS
+           MOVE LINEA-TOTAL TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           DISPLAY LINEA-TOTAL
+           MOVE WK-TOTAL-SALDOS TO LT-TOTAL-SALDOS
+           MOVE LINEA-TOTAL-SALDO TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           DISPLAY LINEA-TOTAL-SALDO
+           CLOSE FICHERO-CLI
+           CLOSE FICHERO-REPORTE
+           CLOSE FICHERO
+         END-IF.
+
+       DISPLAY 'PRESIONE ENTER PARA CONTINUAR...'
+       ACCEPT WK-PAUSA.
+
+       END PROGRAM REPORTE-CUENTAS.
