@@ -1,40 +1,88 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEER-CUENTAS.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHERO ASSIGN TO '../data/CUENTAS.dat'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO
+               FILE STATUS IS WK-ESTADO-FICHERO.
+           SELECT FICHERO-CLI ASSIGN TO '../data/CLIENTES.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS WK-ESTADO-CLI.
        DATA DIVISION.
            FILE SECTION.
            FD FICHERO.
            01 REGISTRO.
-               05 NUMERO PIC 9(6). 
-               05 NOMBRE PIC X(50).
-               05 SALDO PIC 9(7)V99.
+           COPY "cuentareg.cpy"
+               REPLACING ==CLIENTE-ID== BY ==CLIENTE-ID-CTA==.
+           FD FICHERO-CLI.
+           01 REGISTRO-CLIENTE.
+           COPY "clientereg.cpy".
            WORKING-STORAGE SECTION.
            01 WK-FIN-FICHERO PIC X VALUE 'N'.
            01 WK-PAUSA PIC X.
+           01 WK-ESTADO-CLI PIC XX VALUE '00'.
+           01 WK-ESTADO-FICHERO PIC XX VALUE '00'.
            LINKAGE SECTION.
            01 P-OPCION PIC 9.
-       PROCEDURE DIVISION USING P-OPCION.
+           01 P-NUMERO PIC 9(6).
+       PROCEDURE DIVISION USING P-OPCION P-NUMERO.
        PERFORM LEER-CUENTA.
         GOBACK.
        LEER-CUENTA.
-         MOVE 'N' TO WK-FIN-FICHERO.
          OPEN INPUT FICHERO.
-         PERFORM UNTIL WK-FIN-FICHERO = 'S'
-              READ FICHERO
-                  AT END
-                      MOVE 'S' TO WK-FIN-FICHERO
-                  NOT AT END
-                     DISPLAY REGISTRO
-              END-READ
-            END-PERFORM.
+         IF WK-ESTADO-FICHERO = '35'
+             DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+         ELSE
+           OPEN INPUT FICHERO-CLI
+           IF P-NUMERO NOT = ZERO
+               MOVE P-NUMERO TO NUMERO
+               READ FICHERO
+                   INVALID KEY
+                       DISPLAY 'CUENTA NO ENCONTRADA'
+                   NOT INVALID KEY
+                       IF ESTADO NOT = 'C'
+                           PERFORM MOSTRAR-CUENTA
+                       ELSE
+                           DISPLAY 'CUENTA NO ENCONTRADA'
+                       END-IF
+               END-READ
+           ELSE
+               MOVE 'N' TO WK-FIN-FICHERO
+               PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                    READ FICHERO NEXT RECORD
+                        AT END
+                            MOVE 'S' TO WK-FIN-FICHERO
+                        NOT AT END
+                           IF ESTADO NOT = 'C'
+                              PERFORM MOSTRAR-CUENTA
+                           END-IF
+                    END-READ
+                  END-PERFORM
+           END-IF
+           CLOSE FICHERO-CLI
+           CLOSE FICHERO
+         END-IF.
 
        DISPLAY 'PRESIONE ENTER PARA CONTINUAR...'
        ACCEPT WK-PAUSA.
 
-       CLOSE FICHERO.
+       MOSTRAR-CUENTA.
+         MOVE CLIENTE-ID-CTA TO CLIENTE-ID.
+         IF WK-ESTADO-CLI = '00'
+             READ FICHERO-CLI
+                 INVALID KEY
+                     MOVE 'CLIENTE DESCONOCIDO' TO CLIENTE-NOMBRE
+             END-READ
+         ELSE
+             MOVE 'CLIENTE DESCONOCIDO' TO CLIENTE-NOMBRE
+         END-IF.
+         DISPLAY 'CUENTA: ' NUMERO
+             ' CLIENTE: ' CLIENTE-NOMBRE
+             ' SALDO: ' SALDO.
        END PROGRAM LEER-CUENTAS.
