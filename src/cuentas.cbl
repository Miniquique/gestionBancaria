@@ -1,34 +1,154 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREACION-CUENTAS.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHERO ASSIGN TO '../data/CUENTAS.dat'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO
+               FILE STATUS IS WK-ESTADO-FICHERO.
+           SELECT FICHERO-CLI ASSIGN TO '../data/CLIENTES.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS WK-ESTADO-CLI.
        DATA DIVISION.
            FILE SECTION.
            FD FICHERO.
            01 REGISTRO.
-               05 NUMERO PIC 9(6). 
-               05 NOMBRE PIC X(100).
+           COPY "cuentareg.cpy"
+               REPLACING ==CLIENTE-ID== BY ==CLIENTE-ID-CTA==.
+           FD FICHERO-CLI.
+           01 REGISTRO-CLIENTE.
+           COPY "clientereg.cpy".
            WORKING-STORAGE SECTION.
            01 REGISTRO-CUENTA.
-              02 NUMERO-CUENTA    PIC 9(6).
-              02 NOMBRE-CLIENTE   PIC X(100).
-              02 SALDO            PIC 9(7)V99.
+           COPY "cuentareg.cpy"
+               REPLACING ==NUMERO== BY ==NUMERO-WK==
+                         ==CLIENTE-ID== BY ==CLIENTE-ID-WK==
+                         ==SALDO== BY ==SALDO-WK==
+                         ==TIPO-CUENTA== BY ==TIPO-CUENTA-WK==
+                         ==ES-AHORRO== BY ==ES-AHORRO-WK==
+                         ==ES-CORRIENTE== BY ==ES-CORRIENTE-WK==
+                         ==FECHA-APERTURA== BY ==FECHA-APERTURA-WK==
+                         ==ESTADO== BY ==ESTADO-WK==
+                         ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-WK==
+                         ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-WK==.
+           01 WK-DUPLICADA PIC X VALUE 'N'.
+           01 WK-TIPO-OPCION PIC 9 VALUE ZERO.
+           01 WK-ESTADO-FICHERO PIC XX VALUE '00'.
+           01 WK-ESTADO-CLI PIC XX VALUE '00'.
+           01 WK-ENTRADA-VALIDA PIC X VALUE 'N'.
        PROCEDURE DIVISION.
-       OPEN EXTEND FICHERO.
            DISPLAY 'cual es el numero de cuenta?(max 6 digitos[123456])'
-           ACCEPT NUMERO-CUENTA.
-           MOVE NUMERO-CUENTA TO NUMERO.
+           MOVE 'N' TO WK-ENTRADA-VALIDA.
+           PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+               ACCEPT NUMERO-WK
+               IF NUMERO-WK NOT NUMERIC OR NUMERO-WK = ZERO
+                   DISPLAY 'NUMERO DE CUENTA NO VALIDO'
+               ELSE
+                   MOVE 'S' TO WK-ENTRADA-VALIDA
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WK-DUPLICADA.
+           MOVE NUMERO-WK TO NUMERO.
+           OPEN INPUT FICHERO.
+           IF WK-ESTADO-FICHERO = '35'
+               MOVE 'N' TO WK-DUPLICADA
+           ELSE
+               READ FICHERO
+                   INVALID KEY
+                       MOVE 'N' TO WK-DUPLICADA
+                   NOT INVALID KEY
+                       MOVE 'S' TO WK-DUPLICADA
+               END-READ
+               CLOSE FICHERO
+           END-IF.
+
+           IF WK-DUPLICADA = 'S'
+               DISPLAY 'YA EXISTE UNA CUENTA CON ESE NUMERO'
+               GOBACK
+           END-IF.
+
+           DISPLAY 'cual es el ID DEL CLIENTE?(max 6 digitos[123456])'
+           MOVE 'N' TO WK-ENTRADA-VALIDA.
+           PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+               ACCEPT CLIENTE-ID-WK
+               IF CLIENTE-ID-WK NOT NUMERIC OR CLIENTE-ID-WK = ZERO
+                   DISPLAY 'ID DE CLIENTE NO VALIDO'
+               ELSE
+                   MOVE 'S' TO WK-ENTRADA-VALIDA
+               END-IF
+           END-PERFORM.
+           PERFORM LOCALIZAR-O-CREAR-CLIENTE.
+
+           DISPLAY 'cual es el deposito inicial?'
+           MOVE 'N' TO WK-ENTRADA-VALIDA.
+           PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+               ACCEPT SALDO-WK
+               IF SALDO-WK NOT NUMERIC
+                   DISPLAY 'MONTO NO VALIDO'
+               ELSE
+                   MOVE 'S' TO WK-ENTRADA-VALIDA
+               END-IF
+           END-PERFORM.
+           DISPLAY 'TIPO DE CUENTA'
+           DISPLAY '1. AHORRO'
+           DISPLAY '2. CORRIENTE'
+           MOVE 'N' TO WK-ENTRADA-VALIDA.
+           PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+               ACCEPT WK-TIPO-OPCION
+               IF WK-TIPO-OPCION NOT NUMERIC
+                   DISPLAY 'OPCION NO VALIDA'
+               ELSE
+                   MOVE 'S' TO WK-ENTRADA-VALIDA
+               END-IF
+           END-PERFORM.
+           EVALUATE WK-TIPO-OPCION
+               WHEN 2
+                   MOVE 'C' TO TIPO-CUENTA-WK
+               WHEN OTHER
+                   MOVE 'A' TO TIPO-CUENTA-WK
+           END-EVALUATE.
+           ACCEPT FECHA-APERTURA-WK FROM DATE YYYYMMDD.
+
+       OPEN I-O FICHERO.
+           IF WK-ESTADO-FICHERO = '35'
+               OPEN OUTPUT FICHERO
+           END-IF.
+           MOVE NUMERO-WK TO NUMERO.
+           MOVE CLIENTE-ID-WK TO CLIENTE-ID-CTA.
+           MOVE SALDO-WK TO SALDO.
+           MOVE TIPO-CUENTA-WK TO TIPO-CUENTA.
+           MOVE FECHA-APERTURA-WK TO FECHA-APERTURA.
+           MOVE 'A' TO ESTADO.
            WRITE REGISTRO.
-           MOVE 'DAVID' TO NOMBRE-CLIENTE.
-           DISPLAY 'cual es el NOMBRE DEL CLIENTE?)'
-           ACCEPT NOMBRE-CLIENTE.           
-           MOVE NOMBRE-CLIENTE TO REGISTRO(1:100).
-           WRITE REGISTRO.
-           
+
        CLOSE FICHERO.
-       STOP RUN.
+       GOBACK.
+       LOCALIZAR-O-CREAR-CLIENTE.
+         MOVE CLIENTE-ID-WK TO CLIENTE-ID.
+         OPEN I-O FICHERO-CLI.
+         IF WK-ESTADO-CLI = '35'
+             OPEN OUTPUT FICHERO-CLI
+             PERFORM CREAR-CLIENTE
+         ELSE
+             READ FICHERO-CLI
+                 INVALID KEY
+                     PERFORM CREAR-CLIENTE
+                 NOT INVALID KEY
+                     DISPLAY 'CLIENTE EXISTENTE: ' CLIENTE-NOMBRE
+             END-READ
+         END-IF.
+         CLOSE FICHERO-CLI.
+       CREAR-CLIENTE.
+         DISPLAY 'CLIENTE NUEVO, INGRESE EL NOMBRE'
+         ACCEPT CLIENTE-NOMBRE.
+         DISPLAY 'INGRESE EL TELEFONO DE CONTACTO'
+         ACCEPT CLIENTE-TELEFONO.
+         MOVE CLIENTE-ID-WK TO CLIENTE-ID.
+         WRITE REGISTRO-CLIENTE.
        END PROGRAM CREACION-CUENTAS.
