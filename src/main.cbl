@@ -3,33 +3,117 @@
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-CTL ASSIGN TO '../data/DEVENGO.sts'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-CTL.
        DATA DIVISION.
+           FILE SECTION.
+           FD FICHERO-CTL.
+           01 LINEA-CTL PIC X(2).
            WORKING-STORAGE SECTION.
            01 WK-SALIR PIC X VALUE 'N'.
            01 WK-OPCION PIC 9 VALUE 0.
+           01 WK-SUBOPCION-CONSULTA PIC 9 VALUE 0.
+           01 WK-NUMERO-CONSULTA PIC 9(6) VALUE ZERO.
+           01 WK-ESTADO-CTL PIC XX.
+           01 WK-LOTE-PENDIENTE PIC X VALUE 'N'.
+           01 WK-ENTRADA-VALIDA PIC X VALUE 'N'.
        PROCEDURE DIVISION.
+           PERFORM VERIFICAR-LOTE-INTERESES.
            PERFORM UNTIL WK-SALIR = 'S'
                 DISPLAY '¿QUE QUIERES HACER?'
                 DISPLAY 'GESTION BANCARIA'
                 DISPLAY '1. CREAR CUENTA'
                 DISPLAY '2. CONSULTAR CUENTA'
                 DISPLAY '3. MOVIMIENTO'
-                DISPLAY '4. SALIR'
-                ACCEPT WK-OPCION
+                DISPLAY '4. CERRAR CUENTA'
+                DISPLAY '5. REPORTE DE CUENTAS'
+                DISPLAY '6. RESUMEN DIARIO'
+                DISPLAY '7. SALIR'
+                MOVE 'N' TO WK-ENTRADA-VALIDA
+                PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+                    ACCEPT WK-OPCION
+                    IF WK-OPCION NOT NUMERIC
+                        DISPLAY 'OPCION NO VALIDA, INGRESE UN NUMERO'
+                    ELSE
+                        MOVE 'S' TO WK-ENTRADA-VALIDA
+                    END-IF
+                END-PERFORM
                 EVALUATE WK-OPCION
                     WHEN 1
                         DISPLAY 'CREAR CUENTA'
                         CALL "CREAR-CUENTAS" USING WK-OPCION
                     WHEN 2
                         DISPLAY 'CONSULTAR CUENTA'
+                        DISPLAY '1. VER TODAS LAS CUENTAS'
+                        DISPLAY '2. VER UNA CUENTA'
+                        MOVE 'N' TO WK-ENTRADA-VALIDA
+                        PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+                            ACCEPT WK-SUBOPCION-CONSULTA
+                            IF WK-SUBOPCION-CONSULTA NOT NUMERIC
+                                DISPLAY 'OPCION NO VALIDA, '
+                                    'INGRESE UN NUMERO'
+                            ELSE
+                                MOVE 'S' TO WK-ENTRADA-VALIDA
+                            END-IF
+                        END-PERFORM
+                        IF WK-SUBOPCION-CONSULTA = 2
+                            DISPLAY 'NUMERO DE CUENTA A CONSULTAR'
+                            MOVE 'N' TO WK-ENTRADA-VALIDA
+                            PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+                                ACCEPT WK-NUMERO-CONSULTA
+                                IF WK-NUMERO-CONSULTA NOT NUMERIC
+                                  OR WK-NUMERO-CONSULTA = ZERO
+                                    DISPLAY 'NUMERO DE CUENTA NO '
+                                        'VALIDO'
+                                ELSE
+                                    MOVE 'S' TO WK-ENTRADA-VALIDA
+                                END-IF
+                            END-PERFORM
+                        ELSE
+                            MOVE ZERO TO WK-NUMERO-CONSULTA
+                        END-IF
                         CALL "LEER-CUENTAS" USING WK-OPCION
+                            WK-NUMERO-CONSULTA
                     WHEN 3
-                        DISPLAY 'MOVIMIENTO'
+                        IF WK-LOTE-PENDIENTE = 'S'
+                            DISPLAY 'EL LOTE DE INTERESES NO QUEDO '
+                                'CONFIRMADO'
+                            DISPLAY 'NO SE PUEDEN REGISTRAR '
+                                'MOVIMIENTOS HASTA REVISARLO'
+                        ELSE
+                            DISPLAY 'MOVIMIENTO'
+                            CALL "MOVIMIENTOS-CUENTAS" USING WK-OPCION
+                        END-IF
                     WHEN 4
+                        DISPLAY 'CERRAR CUENTA'
+                        CALL "CIERRE-CUENTAS" USING WK-OPCION
+                    WHEN 5
+                        DISPLAY 'REPORTE DE CUENTAS'
+                        CALL "REPORTE-CUENTAS"
+                    WHEN 6
+                        DISPLAY 'RESUMEN DIARIO'
+                        CALL "RESUMEN-DIARIO"
+                    WHEN 7
                         MOVE 'S' TO WK-SALIR
                     WHEN OTHER
                         DISPLAY 'OPCION NO VALIDA'
                 END-EVALUATE
            END-PERFORM.
        STOP RUN.
+       VERIFICAR-LOTE-INTERESES.
+         MOVE 'N' TO WK-LOTE-PENDIENTE.
+         OPEN INPUT FICHERO-CTL.
+         IF WK-ESTADO-CTL = '00'
+             READ FICHERO-CTL
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     IF LINEA-CTL NOT = 'OK'
+                         MOVE 'S' TO WK-LOTE-PENDIENTE
+                     END-IF
+             END-READ
+             CLOSE FICHERO-CTL
+         END-IF.
        END PROGRAM GESTION-BANCARIA.
