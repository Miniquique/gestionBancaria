@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-CTA ASSIGN TO '../data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO-CTA
+               FILE STATUS IS WK-ESTADO-CTA.
+           SELECT FICHERO-MOV ASSIGN TO '../data/MOVIMIENTOS.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-MOV.
+       DATA DIVISION.
+           FILE SECTION.
+           FD FICHERO-CTA.
+           01 REGISTRO-CTA.
+           COPY "cuentareg.cpy"
+               REPLACING ==NUMERO== BY ==NUMERO-CTA==
+                         ==CLIENTE-ID== BY ==CLIENTE-ID-CTA==
+                         ==SALDO== BY ==SALDO-CTA==
+                         ==TIPO-CUENTA== BY ==TIPO-CUENTA-CTA==
+                         ==ES-AHORRO== BY ==ES-AHORRO-CTA==
+                         ==ES-CORRIENTE== BY ==ES-CORRIENTE-CTA==
+                         ==FECHA-APERTURA== BY ==FECHA-APERTURA-CTA==
+                         ==ESTADO== BY ==ESTADO-CTA==
+                         ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-CTA==
+                         ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-CTA==.
+           FD FICHERO-MOV.
+           01 REGISTRO-MOV.
+           COPY "movreg.cpy".
+           WORKING-STORAGE SECTION.
+           01 WK-FIN-FICHERO PIC X VALUE 'N'.
+           01 WK-PAUSA PIC X.
+           01 WK-ESTADO-CTA PIC XX VALUE '00'.
+           01 WK-ESTADO-MOV PIC XX VALUE '00'.
+           01 WK-TOTAL-CUENTAS PIC 9(6) VALUE ZERO.
+           01 WK-TOTAL-SALDOS PIC 9(9)V99 VALUE ZERO.
+           01 WK-TOTAL-DEPOSITOS PIC 9(9)V99 VALUE ZERO.
+           01 WK-TOTAL-RETIROS PIC 9(9)V99 VALUE ZERO.
+           01 WK-TOTAL-INTERESES PIC 9(9)V99 VALUE ZERO.
+           01 WK-FECHA-HOY PIC 9(8) VALUE ZERO.
+       PROCEDURE DIVISION.
+       ACCEPT WK-FECHA-HOY FROM DATE YYYYMMDD.
+       PERFORM RESUMIR-CUENTAS.
+       PERFORM RESUMIR-MOVIMIENTOS.
+       PERFORM MOSTRAR-RESUMEN.
+       GOBACK.
+       RESUMIR-CUENTAS.
+         MOVE 'N' TO WK-FIN-FICHERO.
+         OPEN INPUT FICHERO-CTA.
+         IF WK-ESTADO-CTA = '35'
+             DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+         ELSE
+             PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                  READ FICHERO-CTA NEXT RECORD
+                      AT END
+                          MOVE 'S' TO WK-FIN-FICHERO
+                      NOT AT END
+                         IF ESTADO-CTA NOT = 'C'
+                           ADD 1 TO WK-TOTAL-CUENTAS
+                           ADD SALDO-CTA TO WK-TOTAL-SALDOS
+                         END-IF
+                  END-READ
+                END-PERFORM
+             CLOSE FICHERO-CTA
+         END-IF.
+       RESUMIR-MOVIMIENTOS.
+         MOVE 'N' TO WK-FIN-FICHERO.
+         OPEN INPUT FICHERO-MOV.
+         IF WK-ESTADO-MOV = '00'
+             PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                  READ FICHERO-MOV
+                      AT END
+                          MOVE 'S' TO WK-FIN-FICHERO
+                      NOT AT END
+                         IF MOV-FECHA = WK-FECHA-HOY
+                             EVALUATE MOV-TIPO
+                                 WHEN 'DEPOSITO'
+                                     ADD MOV-IMPORTE
+                                         TO WK-TOTAL-DEPOSITOS
+                                 WHEN 'RETIRO'
+                                     ADD MOV-IMPORTE
+                                         TO WK-TOTAL-RETIROS
+                                 WHEN 'INTERES'
+                                     ADD MOV-IMPORTE
+                                         TO WK-TOTAL-INTERESES
+                             END-EVALUATE
+                         END-IF
+                  END-READ
+                END-PERFORM
+             CLOSE FICHERO-MOV
+         END-IF.
+       MOSTRAR-RESUMEN.
+         DISPLAY '=== RESUMEN DIARIO ==='.
+         DISPLAY 'CUENTAS ABIERTAS: ' WK-TOTAL-CUENTAS.
+         DISPLAY 'SUMA DE SALDOS: ' WK-TOTAL-SALDOS.
+         DISPLAY 'TOTAL DEPOSITOS: ' WK-TOTAL-DEPOSITOS.
+         DISPLAY 'TOTAL RETIROS: ' WK-TOTAL-RETIROS.
+         DISPLAY 'TOTAL INTERESES ACREDITADOS: ' WK-TOTAL-INTERESES.
+         DISPLAY 'PRESIONE ENTER PARA CONTINUAR...'.
+         ACCEPT WK-PAUSA.
+       END PROGRAM RESUMEN-DIARIO.
