@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-CUENTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-IN ASSIGN TO '../data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-I
+               FILE STATUS IS WK-ESTADO-FICHERO.
+       DATA DIVISION.
+           FILE SECTION.
+           FD FICHERO-IN.
+           01 REGISTRO-IN.
+           COPY "cuentareg.cpy"
+               REPLACING ==NUMERO== BY ==NUMERO-I==
+                         ==CLIENTE-ID== BY ==CLIENTE-ID-I==
+                         ==SALDO== BY ==SALDO-I==
+                         ==TIPO-CUENTA== BY ==TIPO-CUENTA-I==
+                         ==ES-AHORRO== BY ==ES-AHORRO-I==
+                         ==ES-CORRIENTE== BY ==ES-CORRIENTE-I==
+                         ==FECHA-APERTURA== BY ==FECHA-APERTURA-I==
+                         ==ESTADO== BY ==ESTADO-I==
+                         ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-I==
+                         ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-I==.
+           WORKING-STORAGE SECTION.
+           01 WK-PAUSA PIC X.
+           01 WK-NUMERO-CUENTA PIC 9(6).
+           01 WK-ESTADO-FICHERO PIC XX VALUE '00'.
+           01 WK-ENTRADA-VALIDA PIC X VALUE 'N'.
+           LINKAGE SECTION.
+           01 P-OPCION PIC 9.
+       PROCEDURE DIVISION USING P-OPCION.
+       PERFORM CERRAR-CUENTA.
+        GOBACK.
+       CERRAR-CUENTA.
+         DISPLAY 'INGRESE EL NUMERO DE CUENTA A CERRAR'.
+         MOVE 'N' TO WK-ENTRADA-VALIDA.
+         PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+             ACCEPT WK-NUMERO-CUENTA
+             IF WK-NUMERO-CUENTA NOT NUMERIC
+                 OR WK-NUMERO-CUENTA = ZERO
+                 DISPLAY 'NUMERO DE CUENTA NO VALIDO'
+             ELSE
+                 MOVE 'S' TO WK-ENTRADA-VALIDA
+             END-IF
+         END-PERFORM.
+         MOVE WK-NUMERO-CUENTA TO NUMERO-I.
+         OPEN I-O FICHERO-IN.
+         IF WK-ESTADO-FICHERO = '35'
+             DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+         ELSE
+         READ FICHERO-IN
+             INVALID KEY
+                 DISPLAY 'CUENTA NO ENCONTRADA'
+             NOT INVALID KEY
+                 IF ESTADO-I = 'C'
+                   DISPLAY 'LA CUENTA YA ESTA CERRADA'
+                 ELSE
+                   IF SALDO-I = ZERO
+                     MOVE 'C' TO ESTADO-I
+                     REWRITE REGISTRO-IN
+                     DISPLAY 'CUENTA CERRADA CORRECTAMENTE'
+                   ELSE
+                     DISPLAY 'NO SE PUEDE CERRAR, '
+                         'EL SALDO NO ES CERO'
+                   END-IF
+                 END-IF
+         END-READ
+         CLOSE FICHERO-IN
+         END-IF.
+       DISPLAY 'PRESIONE ENTER PARA CONTINUAR...'
+       ACCEPT WK-PAUSA.
+
+       END PROGRAM CIERRE-CUENTAS.
