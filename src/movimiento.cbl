@@ -5,60 +5,231 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHERO-IN ASSIGN TO '../data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-I
+               FILE STATUS IS WK-ESTADO-FICHERO.
+           SELECT FICHERO-MOV ASSIGN TO '../data/MOVIMIENTOS.dat'
                ORGANIZATION IS SEQUENTIAL.
-           SELECT FICHERO-OUT ASSIGN TO '../data/TEMP.dat'
+           SELECT FICHERO-LOCK ASSIGN TO '../data/MOVIMIENTO.lck'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-LOCK.
+           SELECT FICHERO-CLI ASSIGN TO '../data/CLIENTES.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
+               FILE STATUS IS WK-ESTADO-CLI.
+           SELECT FICHERO-REC ASSIGN TO '../data/RECIBOS.dat'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT FICHERO-SEQ ASSIGN TO '../data/RECIBOS.seq'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-SEQ.
        DATA DIVISION.
            FILE SECTION.
            FD FICHERO-IN.
            01 REGISTRO-IN.
-               05 NUMERO-I PIC 9(6).
-               05 NOMBRE-I PIC X(50).
-               05 SALDO-I PIC 9(7)V99.
-           FD FICHERO-OUT.
-           01 REGISTRO-OUT.
-               05 NUMERO-O PIC 9(6).
-               05 NOMBRE-O PIC X(50).
-               05 SALDO-O PIC 9(7)V99.
+           COPY "cuentareg.cpy"
+               REPLACING ==NUMERO== BY ==NUMERO-I==
+                         ==CLIENTE-ID== BY ==CLIENTE-ID-I==
+                         ==SALDO== BY ==SALDO-I==
+                         ==TIPO-CUENTA== BY ==TIPO-CUENTA-I==
+                         ==ES-AHORRO== BY ==ES-AHORRO-I==
+                         ==ES-CORRIENTE== BY ==ES-CORRIENTE-I==
+                         ==FECHA-APERTURA== BY ==FECHA-APERTURA-I==
+                         ==ESTADO== BY ==ESTADO-I==
+                         ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-I==
+                         ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-I==.
+           FD FICHERO-MOV.
+           01 REGISTRO-MOV.
+           COPY "movreg.cpy".
+           FD FICHERO-LOCK.
+           01 LINEA-LOCK PIC X(7).
+           FD FICHERO-CLI.
+           01 REGISTRO-CLIENTE.
+           COPY "clientereg.cpy".
+           FD FICHERO-REC.
+           01 REGISTRO-RECIBO.
+               05 REC-SECUENCIA        PIC 9(6).
+               05 REC-NUMERO-CUENTA    PIC 9(6).
+               05 REC-CLIENTE-NOMBRE   PIC X(50).
+               05 REC-TIPO             PIC X(8).
+               05 REC-IMPORTE          PIC 9(7)V99.
+               05 REC-SALDO            PIC 9(7)V99.
+           FD FICHERO-SEQ.
+           01 LINEA-SEQ PIC 9(6).
            WORKING-STORAGE SECTION.
-           01 WK-FIN-FICHERO PIC X VALUE 'N'.
            01 WK-PAUSA PIC X.
+           01 WK-ESTADO-LOCK PIC XX.
+           01 WK-LOCK-OCUPADO PIC X VALUE 'N'.
+           01 WK-ESTADO-CLI PIC XX.
+           01 WK-ESTADO-SEQ PIC XX.
+           01 WK-SECUENCIA PIC 9(6) VALUE ZERO.
            01 WK-NUMERO-CUENTA PIC 9(6).
            01 WK-MOVIMIENTO PIC 9(7)V99 VALUE ZERO.
+           01 WK-TIPO-MOVIMIENTO PIC 9 VALUE ZERO.
+           01 WK-MOV-FIRMADO PIC S9(7)V99 VALUE ZERO.
+           01 WK-TIPO-DESC PIC X(8) VALUE SPACES.
+           01 WK-NUEVO-SALDO PIC S9(7)V99 VALUE ZERO.
+           01 WK-SALDO-VALIDO PIC X VALUE 'N'.
+           01 WK-ENTRADA-VALIDA PIC X VALUE 'N'.
+           01 WK-ESTADO-FICHERO PIC XX VALUE '00'.
            LINKAGE SECTION.
            01 P-OPCION PIC 9.
        PROCEDURE DIVISION USING P-OPCION.
        PERFORM MODIFICAR-CUENTA.
         GOBACK.
        MODIFICAR-CUENTA.
-         MOVE 'N' TO WK-FIN-FICHERO.
          DISPLAY 'INGRESE EL NUMERO DE CUENTA A MODIFICAR'.
-         ACCEPT WK-NUMERO-CUENTA.
-         OPEN INPUT FICHERO-IN.
-         OPEN OUTPUT FICHERO-OUT.
-         PERFORM UNTIL WK-FIN-FICHERO = 'S'
-              READ FICHERO-IN
-                  AT END
-                      MOVE 'S' TO WK-FIN-FICHERO
-                  NOT AT END
-                     IF NUMERO-I = WK-NUMERO-CUENTA
-                       DISPLAY 'INGRESE EL MOVIMIENTO'
-                       'POSITIVO+|NEGATIVO- '
-                       ACCEPT WK-MOVIMIENTO
-                       ADD WK-MOVIMIENTO TO SALDO-I
+         MOVE 'N' TO WK-ENTRADA-VALIDA.
+         PERFORM UNTIL WK-ENTRADA-VALIDA = 'S'
+             ACCEPT WK-NUMERO-CUENTA
+             IF WK-NUMERO-CUENTA NOT NUMERIC
+               OR WK-NUMERO-CUENTA = ZERO
+                 DISPLAY 'NUMERO DE CUENTA NO VALIDO'
+             ELSE
+                 MOVE 'S' TO WK-ENTRADA-VALIDA
+             END-IF
+         END-PERFORM.
+         MOVE WK-NUMERO-CUENTA TO NUMERO-I.
+         PERFORM OBTENER-LOCK.
+         IF WK-LOCK-OCUPADO = 'S'
+             DISPLAY 'OTRO MOVIMIENTO ESTA EN CURSO, INTENTE '
+                 'DE NUEVO EN UN MOMENTO'
+         ELSE
+         OPEN I-O FICHERO-IN
+         IF WK-ESTADO-FICHERO = '35'
+             DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+         ELSE
+         OPEN EXTEND FICHERO-MOV
+         READ FICHERO-IN
+             INVALID KEY
+                 DISPLAY 'CUENTA NO ENCONTRADA'
+             NOT INVALID KEY
+                 IF ESTADO-I NOT = 'C'
+                   MOVE 'N' TO WK-SALDO-VALIDO
+                   PERFORM UNTIL WK-SALDO-VALIDO = 'S'
+                     DISPLAY 'TIPO DE MOVIMIENTO'
+                     DISPLAY '1. DEPOSITO'
+                     DISPLAY '2. RETIRO'
+                     ACCEPT WK-TIPO-MOVIMIENTO
+                     DISPLAY 'INGRESE EL MONTO (SIN SIGNO)'
+                     ACCEPT WK-MOVIMIENTO
+                     IF WK-TIPO-MOVIMIENTO NOT NUMERIC
+                         OR WK-MOVIMIENTO NOT NUMERIC
+                       MOVE 9 TO WK-TIPO-MOVIMIENTO
+                     END-IF
+                     EVALUATE WK-TIPO-MOVIMIENTO
+                       WHEN 1
+                         MOVE WK-MOVIMIENTO TO WK-MOV-FIRMADO
+                         MOVE 'DEPOSITO' TO WK-TIPO-DESC
+                       WHEN 2
+                         COMPUTE WK-MOV-FIRMADO =
+                             ZERO - WK-MOVIMIENTO
+                         MOVE 'RETIRO' TO WK-TIPO-DESC
+                       WHEN OTHER
+                         DISPLAY 'TIPO DE MOVIMIENTO NO VALIDO'
+                         MOVE ZERO TO WK-MOV-FIRMADO
+                     END-EVALUATE
+                     IF WK-TIPO-MOVIMIENTO NOT = 1
+                         AND WK-TIPO-MOVIMIENTO NOT = 2
+                       CONTINUE
                      ELSE
-                       DISPLAY 'CUENTA NO ENCONTRADA'
+                       COMPUTE WK-NUEVO-SALDO =
+                           SALDO-I + WK-MOV-FIRMADO
+                       IF WK-NUEVO-SALDO < ZERO
+                         DISPLAY 'SALDO INSUFICIENTE, '
+                             'MOVIMIENTO RECHAZADO'
+                       ELSE
+                         MOVE 'S' TO WK-SALDO-VALIDO
+                       END-IF
                      END-IF
-                     MOVE REGISTRO-IN TO REGISTRO-OUT
-                     WRITE REGISTRO-OUT
-              END-READ
-
-            END-PERFORM.
-      *PARAPODER EJECUTAR EL SCRIPT HAY QUE DARLE PERMISOS DE EJECUCION
-              CALL "SYSTEM" USING "../scripts/COPIAR.sh"
+                   END-PERFORM
+                   MOVE WK-NUEVO-SALDO TO SALDO-I
+                   REWRITE REGISTRO-IN
+                   MOVE NUMERO-I TO MOV-NUMERO-CUENTA
+                   MOVE WK-TIPO-DESC TO MOV-TIPO
+                   MOVE WK-MOVIMIENTO TO MOV-IMPORTE
+                   MOVE SALDO-I TO MOV-SALDO
+                   ACCEPT MOV-FECHA FROM DATE YYYYMMDD
+                   WRITE REGISTRO-MOV
+                   PERFORM GENERAR-RECIBO
+                 ELSE
+                   DISPLAY 'LA CUENTA ESTA CERRADA'
+                 END-IF
+         END-READ
+         CLOSE FICHERO-MOV
+         CLOSE FICHERO-IN
+         END-IF
+         PERFORM LIBERAR-LOCK
+         END-IF.
        DISPLAY 'PRESIONE ENTER PARA CONTINUAR...'
        ACCEPT WK-PAUSA.
-
-       CLOSE FICHERO-IN.
-       CLOSE FICHERO-OUT.
+       OBTENER-LOCK.
+         MOVE 'N' TO WK-LOCK-OCUPADO.
+         OPEN INPUT FICHERO-LOCK.
+         IF WK-ESTADO-LOCK = '00'
+             READ FICHERO-LOCK
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     IF LINEA-LOCK = 'OCUPADO'
+                         MOVE 'S' TO WK-LOCK-OCUPADO
+                     END-IF
+             END-READ
+             CLOSE FICHERO-LOCK
+         END-IF.
+         IF WK-LOCK-OCUPADO = 'N'
+             MOVE 'OCUPADO' TO LINEA-LOCK
+             OPEN OUTPUT FICHERO-LOCK
+             WRITE LINEA-LOCK
+             CLOSE FICHERO-LOCK
+         END-IF.
+       LIBERAR-LOCK.
+         MOVE 'LIBRE' TO LINEA-LOCK.
+         OPEN OUTPUT FICHERO-LOCK.
+         WRITE LINEA-LOCK.
+         CLOSE FICHERO-LOCK.
+       GENERAR-RECIBO.
+         MOVE CLIENTE-ID-I TO CLIENTE-ID.
+         OPEN INPUT FICHERO-CLI.
+         IF WK-ESTADO-CLI = '00'
+             READ FICHERO-CLI
+                 INVALID KEY
+                     MOVE 'CLIENTE DESCONOCIDO' TO CLIENTE-NOMBRE
+             END-READ
+             CLOSE FICHERO-CLI
+         ELSE
+             MOVE 'CLIENTE DESCONOCIDO' TO CLIENTE-NOMBRE
+         END-IF.
+         PERFORM SIGUIENTE-SECUENCIA.
+         MOVE WK-SECUENCIA TO REC-SECUENCIA.
+         MOVE NUMERO-I TO REC-NUMERO-CUENTA.
+         MOVE CLIENTE-NOMBRE TO REC-CLIENTE-NOMBRE.
+         MOVE WK-TIPO-DESC TO REC-TIPO.
+         MOVE WK-MOVIMIENTO TO REC-IMPORTE.
+         MOVE SALDO-I TO REC-SALDO.
+         OPEN EXTEND FICHERO-REC.
+         WRITE REGISTRO-RECIBO.
+         CLOSE FICHERO-REC.
+         DISPLAY '--- RECIBO #' WK-SECUENCIA ' ---'.
+         DISPLAY 'CUENTA: ' NUMERO-I ' CLIENTE: ' CLIENTE-NOMBRE.
+         DISPLAY 'TIPO: ' WK-TIPO-DESC ' MONTO: ' WK-MOVIMIENTO.
+         DISPLAY 'NUEVO SALDO: ' SALDO-I.
+       SIGUIENTE-SECUENCIA.
+         MOVE ZERO TO WK-SECUENCIA.
+         OPEN INPUT FICHERO-SEQ.
+         IF WK-ESTADO-SEQ = '00'
+             READ FICHERO-SEQ
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE LINEA-SEQ TO WK-SECUENCIA
+             END-READ
+             CLOSE FICHERO-SEQ
+         END-IF.
+         ADD 1 TO WK-SECUENCIA.
+         MOVE WK-SECUENCIA TO LINEA-SEQ.
+         OPEN OUTPUT FICHERO-SEQ.
+         WRITE LINEA-SEQ.
+         CLOSE FICHERO-SEQ.
        END PROGRAM MOVIMIENTOS-CUENTAS.
