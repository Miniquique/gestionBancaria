@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVENGO-INTERESES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-CTA ASSIGN TO '../data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CTA
+               FILE STATUS IS WK-ESTADO-CTA.
+           SELECT FICHERO-MOV ASSIGN TO '../data/MOVIMIENTOS.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FICHERO-CHK ASSIGN TO '../data/DEVENGO.chk'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-CHK.
+           SELECT FICHERO-CTL ASSIGN TO '../data/DEVENGO.sts'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-CTL.
+           SELECT FICHERO-TOT ASSIGN TO '../data/DEVENGO.tot'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-TOT.
+           SELECT FICHERO-FEC ASSIGN TO '../data/DEVENGO.fec'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ESTADO-FEC.
+       DATA DIVISION.
+           FILE SECTION.
+           FD FICHERO-CTA.
+           01 REGISTRO-CTA.
+           COPY "cuentareg.cpy"
+               REPLACING ==NUMERO== BY ==NUMERO-CTA==
+                         ==CLIENTE-ID== BY ==CLIENTE-ID-CTA==
+                         ==SALDO== BY ==SALDO-CTA==
+                         ==TIPO-CUENTA== BY ==TIPO-CUENTA-CTA==
+                         ==ES-AHORRO== BY ==ES-AHORRO-CTA==
+                         ==ES-CORRIENTE== BY ==ES-CORRIENTE-CTA==
+                         ==FECHA-APERTURA== BY ==FECHA-APERTURA-CTA==
+                         ==ESTADO== BY ==ESTADO-CTA==
+                         ==CUENTA-ACTIVA== BY ==CUENTA-ACTIVA-CTA==
+                         ==CUENTA-CERRADA== BY ==CUENTA-CERRADA-CTA==.
+           FD FICHERO-MOV.
+           01 REGISTRO-MOV.
+           COPY "movreg.cpy".
+           FD FICHERO-CHK.
+           01 LINEA-CHK PIC 9(6).
+           FD FICHERO-CTL.
+           01 LINEA-CTL PIC X(2).
+           FD FICHERO-TOT.
+           01 LINEA-TOT.
+               05 TOT-CUENTAS PIC 9(6).
+               05 TOT-ACREDITADAS PIC 9(6).
+               05 TOT-SALDO-INICIAL PIC 9(9)V99.
+               05 TOT-INTERES PIC 9(9)V99.
+           FD FICHERO-FEC.
+           01 LINEA-FEC PIC 9(8).
+           WORKING-STORAGE SECTION.
+           01 WK-FIN-FICHERO PIC X VALUE 'N'.
+           01 WK-ESTADO-CHK PIC XX.
+           01 WK-ESTADO-CTA PIC XX.
+           01 WK-ESTADO-CTL PIC XX.
+           01 WK-ESTADO-TOT PIC XX.
+           01 WK-ESTADO-FEC PIC XX.
+           01 WK-ESTADO-LOTE-ANTERIOR PIC X(2) VALUE SPACES.
+           01 WK-LOTE-BLOQUEADO PIC X VALUE 'N'.
+           01 WK-REINICIO PIC 9(6) VALUE ZERO.
+           01 WK-FECHA-HOY PIC 9(8) VALUE ZERO.
+           01 WK-ULTIMA-FECHA-LOTE PIC 9(8) VALUE ZERO.
+           01 WK-TASA-INTERES-DIARIA PIC 9V9(4) VALUE .0001.
+           01 WK-INTERES PIC S9(7)V99 VALUE ZERO.
+           01 WK-NUEVO-SALDO PIC S9(7)V99 VALUE ZERO.
+           01 WK-TOTAL-CUENTAS PIC 9(6) VALUE ZERO.
+           01 WK-TOTAL-ACREDITADAS PIC 9(6) VALUE ZERO.
+           01 WK-SALDO-INICIAL-TOTAL PIC S9(9)V99 VALUE ZERO.
+           01 WK-SALDO-FINAL-TOTAL PIC S9(9)V99 VALUE ZERO.
+           01 WK-TOTAL-INTERES PIC S9(9)V99 VALUE ZERO.
+           01 WK-LOTE-VALIDO PIC X VALUE 'S'.
+       PROCEDURE DIVISION.
+           PERFORM INICIAR-LOTE.
+           IF WK-LOTE-BLOQUEADO NOT = 'S'
+               PERFORM DEVENGAR-INTERESES
+               IF WK-LOTE-BLOQUEADO NOT = 'S'
+                   PERFORM FINALIZAR-LOTE
+               END-IF
+           END-IF.
+           STOP RUN.
+       INICIAR-LOTE.
+         PERFORM LEER-ESTADO-LOTE-ANTERIOR.
+         IF WK-ESTADO-LOTE-ANTERIOR = 'ER'
+             MOVE 'S' TO WK-LOTE-BLOQUEADO
+             DISPLAY 'EL LOTE ANTERIOR QUEDO SIN CUADRAR Y NUNCA '
+                 'SE CONFIRMO'
+             DISPLAY 'EL PUNTO DE REINICIO NO ES CONFIABLE PARA '
+                 'CONTINUAR SOLO'
+             DISPLAY 'UN OPERADOR DEBE REVISAR EL DESCUADRE Y '
+                 'REINICIAR EL LOTE MANUALMENTE'
+         ELSE
+             MOVE 'NO' TO LINEA-CTL
+             OPEN OUTPUT FICHERO-CTL
+             WRITE LINEA-CTL
+             CLOSE FICHERO-CTL
+         END-IF.
+       LEER-ESTADO-LOTE-ANTERIOR.
+         MOVE SPACES TO WK-ESTADO-LOTE-ANTERIOR.
+         OPEN INPUT FICHERO-CTL.
+         IF WK-ESTADO-CTL = '00'
+             READ FICHERO-CTL
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE LINEA-CTL TO WK-ESTADO-LOTE-ANTERIOR
+             END-READ
+             CLOSE FICHERO-CTL
+         END-IF.
+       DEVENGAR-INTERESES.
+         MOVE 'N' TO WK-FIN-FICHERO.
+         ACCEPT WK-FECHA-HOY FROM DATE YYYYMMDD.
+         PERFORM LEER-PUNTO-REINICIO.
+         PERFORM LEER-ULTIMA-FECHA-LOTE.
+         IF WK-REINICIO = ZERO
+                 AND WK-ULTIMA-FECHA-LOTE = WK-FECHA-HOY
+             MOVE 'S' TO WK-LOTE-BLOQUEADO
+             DISPLAY 'EL LOTE DE INTERESES DE HOY YA FUE PROCESADO'
+             DISPLAY 'NO SE VUELVE A EJECUTAR EN EL MISMO DIA'
+         ELSE
+             OPEN I-O FICHERO-CTA
+             IF WK-ESTADO-CTA = '35'
+                 DISPLAY 'NO HAY CUENTAS REGISTRADAS TODAVIA'
+             ELSE
+                 OPEN EXTEND FICHERO-MOV
+                 IF WK-REINICIO NOT = ZERO
+                     MOVE WK-REINICIO TO NUMERO-CTA
+                     START FICHERO-CTA KEY IS GREATER THAN NUMERO-CTA
+                         INVALID KEY MOVE 'S' TO WK-FIN-FICHERO
+                     END-START
+                 END-IF
+                 PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                      READ FICHERO-CTA NEXT RECORD
+                          AT END
+                              MOVE 'S' TO WK-FIN-FICHERO
+                          NOT AT END
+                             ADD 1 TO WK-TOTAL-CUENTAS
+                             IF ES-AHORRO-CTA AND ESTADO-CTA NOT = 'C'
+                                 PERFORM ACREDITAR-INTERES
+                             END-IF
+                             PERFORM GRABAR-PUNTO-REINICIO
+                      END-READ
+                    END-PERFORM
+                 CLOSE FICHERO-MOV
+                 CLOSE FICHERO-CTA
+             END-IF
+         END-IF.
+       ACREDITAR-INTERES.
+         ADD SALDO-CTA TO WK-SALDO-INICIAL-TOTAL.
+         COMPUTE WK-INTERES ROUNDED =
+             SALDO-CTA * WK-TASA-INTERES-DIARIA.
+         IF WK-INTERES > ZERO
+             COMPUTE WK-NUEVO-SALDO = SALDO-CTA + WK-INTERES
+             MOVE WK-NUEVO-SALDO TO SALDO-CTA
+             REWRITE REGISTRO-CTA
+             MOVE NUMERO-CTA TO MOV-NUMERO-CUENTA
+             MOVE 'INTERES' TO MOV-TIPO
+             MOVE WK-INTERES TO MOV-IMPORTE
+             MOVE SALDO-CTA TO MOV-SALDO
+             ACCEPT MOV-FECHA FROM DATE YYYYMMDD
+             WRITE REGISTRO-MOV
+             ADD 1 TO WK-TOTAL-ACREDITADAS
+             ADD WK-INTERES TO WK-TOTAL-INTERES
+         END-IF.
+       LEER-PUNTO-REINICIO.
+         MOVE ZERO TO WK-REINICIO.
+         OPEN INPUT FICHERO-CHK.
+         IF WK-ESTADO-CHK = '00'
+             READ FICHERO-CHK
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE LINEA-CHK TO WK-REINICIO
+             END-READ
+             CLOSE FICHERO-CHK
+         END-IF.
+         PERFORM LEER-TOTALES-PARCIALES.
+       LEER-TOTALES-PARCIALES.
+         MOVE ZERO TO WK-TOTAL-CUENTAS.
+         MOVE ZERO TO WK-TOTAL-ACREDITADAS.
+         MOVE ZERO TO WK-SALDO-INICIAL-TOTAL.
+         MOVE ZERO TO WK-TOTAL-INTERES.
+         OPEN INPUT FICHERO-TOT.
+         IF WK-ESTADO-TOT = '00'
+             READ FICHERO-TOT
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE TOT-CUENTAS TO WK-TOTAL-CUENTAS
+                     MOVE TOT-ACREDITADAS TO WK-TOTAL-ACREDITADAS
+                     MOVE TOT-SALDO-INICIAL TO WK-SALDO-INICIAL-TOTAL
+                     MOVE TOT-INTERES TO WK-TOTAL-INTERES
+             END-READ
+             CLOSE FICHERO-TOT
+         END-IF.
+       LEER-ULTIMA-FECHA-LOTE.
+         MOVE ZERO TO WK-ULTIMA-FECHA-LOTE.
+         OPEN INPUT FICHERO-FEC.
+         IF WK-ESTADO-FEC = '00'
+             READ FICHERO-FEC
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE LINEA-FEC TO WK-ULTIMA-FECHA-LOTE
+             END-READ
+             CLOSE FICHERO-FEC
+         END-IF.
+       GRABAR-ULTIMA-FECHA-LOTE.
+         MOVE WK-FECHA-HOY TO LINEA-FEC.
+         OPEN OUTPUT FICHERO-FEC.
+         WRITE LINEA-FEC.
+         CLOSE FICHERO-FEC.
+       GRABAR-PUNTO-REINICIO.
+         MOVE NUMERO-CTA TO LINEA-CHK.
+         OPEN OUTPUT FICHERO-CHK.
+         WRITE LINEA-CHK.
+         CLOSE FICHERO-CHK.
+         PERFORM GRABAR-TOTALES-PARCIALES.
+       GRABAR-TOTALES-PARCIALES.
+         MOVE WK-TOTAL-CUENTAS TO TOT-CUENTAS.
+         MOVE WK-TOTAL-ACREDITADAS TO TOT-ACREDITADAS.
+         MOVE WK-SALDO-INICIAL-TOTAL TO TOT-SALDO-INICIAL.
+         MOVE WK-TOTAL-INTERES TO TOT-INTERES.
+         OPEN OUTPUT FICHERO-TOT.
+         WRITE LINEA-TOT.
+         CLOSE FICHERO-TOT.
+       BORRAR-PUNTO-REINICIO.
+         MOVE ZERO TO LINEA-CHK.
+         OPEN OUTPUT FICHERO-CHK.
+         WRITE LINEA-CHK.
+         CLOSE FICHERO-CHK.
+         MOVE ZERO TO TOT-CUENTAS.
+         MOVE ZERO TO TOT-ACREDITADAS.
+         MOVE ZERO TO TOT-SALDO-INICIAL.
+         MOVE ZERO TO TOT-INTERES.
+         OPEN OUTPUT FICHERO-TOT.
+         WRITE LINEA-TOT.
+         CLOSE FICHERO-TOT.
+       CALCULAR-SALDO-FINAL.
+         MOVE ZERO TO WK-SALDO-FINAL-TOTAL.
+         MOVE 'N' TO WK-FIN-FICHERO.
+         OPEN INPUT FICHERO-CTA.
+         IF WK-ESTADO-CTA NOT = '35'
+             PERFORM UNTIL WK-FIN-FICHERO = 'S'
+                  READ FICHERO-CTA NEXT RECORD
+                      AT END
+                          MOVE 'S' TO WK-FIN-FICHERO
+                      NOT AT END
+                         IF ES-AHORRO-CTA AND ESTADO-CTA NOT = 'C'
+                             ADD SALDO-CTA TO WK-SALDO-FINAL-TOTAL
+                         END-IF
+                  END-READ
+                END-PERFORM
+             CLOSE FICHERO-CTA
+         END-IF.
+       FINALIZAR-LOTE.
+         MOVE 'S' TO WK-LOTE-VALIDO.
+         PERFORM CALCULAR-SALDO-FINAL.
+         IF WK-SALDO-FINAL-TOTAL NOT =
+                 WK-SALDO-INICIAL-TOTAL + WK-TOTAL-INTERES
+             MOVE 'N' TO WK-LOTE-VALIDO
+             DISPLAY 'ERROR DE CUADRE: EL TOTAL DE SALDOS NO COINCIDE'
+             DISPLAY 'EL LOTE NO QUEDA CONFIRMADO'
+         END-IF.
+         IF WK-LOTE-VALIDO = 'S'
+             PERFORM BORRAR-PUNTO-REINICIO
+             PERFORM GRABAR-ULTIMA-FECHA-LOTE
+             MOVE 'OK' TO LINEA-CTL
+             OPEN OUTPUT FICHERO-CTL
+             WRITE LINEA-CTL
+             CLOSE FICHERO-CTL
+             DISPLAY 'LOTE DE INTERESES FINALIZADO CORRECTAMENTE'
+             DISPLAY 'CUENTAS PROCESADAS: ' WK-TOTAL-CUENTAS
+             DISPLAY 'CUENTAS ACREDITADAS: ' WK-TOTAL-ACREDITADAS
+             DISPLAY 'TOTAL DE INTERESES: ' WK-TOTAL-INTERES
+         ELSE
+             MOVE 'ER' TO LINEA-CTL
+             OPEN OUTPUT FICHERO-CTL
+             WRITE LINEA-CTL
+             CLOSE FICHERO-CTL
+             DISPLAY 'EL LOTE QUEDA PENDIENTE DE REVISION'
+         END-IF.
+       END PROGRAM DEVENGO-INTERESES.
