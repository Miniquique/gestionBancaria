@@ -0,0 +1,7 @@
+      * LAYOUT COMUN DEL REGISTRO DE MOVIMIENTO (MOVIMIENTOS.dat),
+      * COMPARTIDO POR MOVIMIENTOS-CUENTAS Y DEVENGO-INTERESES.
+           05 MOV-NUMERO-CUENTA PIC 9(6).
+           05 MOV-TIPO PIC X(8).
+           05 MOV-IMPORTE PIC 9(7)V99.
+           05 MOV-SALDO PIC 9(7)V99.
+           05 MOV-FECHA PIC 9(8).
