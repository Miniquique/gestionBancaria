@@ -0,0 +1,8 @@
+      * LAYOUT COMUN DEL REGISTRO DE CLIENTE (CLIENTES.dat), COMPARTIDO
+      * POR CREACION-CUENTAS, LEER-CUENTAS Y REPORTE-CUENTAS.
+      * CUENTAS.dat SOLO GUARDA CLIENTE-ID; EL NOMBRE Y LOS DATOS DE
+      * CONTACTO VIVEN AQUI PARA QUE UN MISMO CLIENTE PUEDA TENER
+      * VARIAS CUENTAS SIN REPETIR SU INFORMACION.
+           05 CLIENTE-ID         PIC 9(6).
+           05 CLIENTE-NOMBRE     PIC X(50).
+           05 CLIENTE-TELEFONO   PIC X(15).
