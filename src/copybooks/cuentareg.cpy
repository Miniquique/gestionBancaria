@@ -0,0 +1,15 @@
+      * LAYOUT COMUN DEL REGISTRO DE CUENTA, COMPARTIDO POR
+      * CREACION-CUENTAS, LEER-CUENTAS, MOVIMIENTOS-CUENTAS Y
+      * CIERRE-CUENTAS. LOS PROGRAMAS QUE NECESITAN VARIAS COPIAS
+      * DEL REGISTRO EN UN MISMO PROGRAMA (ENTRADA/SALIDA) USAN
+      * REPLACING PARA DARLE UN SUFIJO DISTINTO A CADA CAMPO.
+           05 NUMERO           PIC 9(6).
+           05 CLIENTE-ID       PIC 9(6).
+           05 SALDO            PIC 9(7)V99.
+           05 TIPO-CUENTA      PIC X(1).
+               88 ES-AHORRO       VALUE 'A'.
+               88 ES-CORRIENTE    VALUE 'C'.
+           05 FECHA-APERTURA   PIC 9(8).
+           05 ESTADO           PIC X(1).
+               88 CUENTA-ACTIVA   VALUE 'A'.
+               88 CUENTA-CERRADA  VALUE 'C'.
